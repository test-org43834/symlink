@@ -1,13 +1,368 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-FILE ASSIGN TO "ERRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPECTED-FILE ASSIGN TO "EXPTOTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       01  TRAN-RECORD.
+           COPY TRANXREC.
+       FD  ERROR-FILE
+           RECORDING MODE IS F.
+       01  ERROR-RECORD.
+           COPY EXCPREC.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           COPY AUDTREC.
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD                    PIC X(132).
+       FD  EXPECTED-FILE
+           RECORDING MODE IS F.
+       01  EXPECTED-RECORD.
+           COPY EXPTREC.
+       FD  RECON-FILE
+           RECORDING MODE IS F.
+       01  RECON-RECORD.
+           COPY RECNREC.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-CARD-RECORD.
+           COPY CTLCARD.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           COPY CHKPTREC.
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD.
+           COPY EXTRREC.
            WORKING-STORAGE SECTION.
-               77 X PIC 99. *> true
-               77 Y PIC 99. *> lgtm[cbl/display-data-in-computation] false
-               77 Z PIC 99. *> lgtm[cbl/display-data-in-computation] false
-       PROCEDURE DIVISION.
-           SET X TO 10.
-           SET Y TO 25.
-           ADD X Y GIVING Z.
-           DISPLAY "X + Y = "Z.
-       GOBACK.
+               77 X PIC S9(7). *> true
+               77 Y PIC S9(7). *> lgtm[cbl/display-data-in-computation] false
+               77 Z PIC S9(7). *> lgtm[cbl/display-data-in-computation] false
+               77 WS-EOF-SW PIC X VALUE "N".
+                   88 WS-EOF VALUE "Y".
+               77 WS-EXPECTED-EOF-SW PIC X VALUE "N".
+                   88 WS-EXPECTED-EOF VALUE "Y".
+               77 WS-CARD-STATUS PIC XX VALUE SPACES.
+               77 WS-OVERRIDE-SW PIC X VALUE "N".
+                   88 WS-OVERRIDE-ACTIVE VALUE "Y".
+               77 WS-OVERRIDE-X PIC S9(7) VALUE ZERO.
+               77 WS-OVERRIDE-Y PIC S9(7) VALUE ZERO.
+               77 WS-OVERRIDE-KEY PIC 9(6) VALUE 999999.
+               77 WS-CKPT-STATUS PIC XX VALUE SPACES.
+               77 WS-RESTART-KEY PIC 9(6) VALUE ZERO.
+               77 WS-CHECKPOINT-COUNT PIC 9(4) VALUE ZERO.
+               77 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+               77 WS-COMPUTED-SUM PIC S9(9) VALUE ZERO.
+               77 WS-RECON-ELIGIBLE-SW PIC X VALUE "N".
+                   88 WS-RECON-ELIGIBLE VALUE "Y".
+               01  WS-CURRENT-DATE-TIME.
+                   05  WS-CURR-DATE        PIC X(8).
+                   05  WS-CURR-TIME        PIC X(6).
+                   05  FILLER              PIC X(7).
+               01  WS-PAGE-NO              PIC 9(4) VALUE ZERO.
+               01  WS-LINE-COUNT           PIC 9(3) VALUE ZERO.
+               01  WS-MAX-LINES            PIC 9(3) VALUE 20.
+               01  WS-REPORT-HEADING.
+                   05  FILLER              PIC X(10) VALUE "PROGRAM: ".
+                   05  RH-PROGRAM          PIC X(8)  VALUE "COBOL".
+                   05  FILLER              PIC X(5)  VALUE SPACES.
+                   05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+                   05  RH-RUN-DATE         PIC X(8).
+                   05  FILLER              PIC X(5)  VALUE SPACES.
+                   05  FILLER              PIC X(6)  VALUE "PAGE: ".
+                   05  RH-PAGE-NO          PIC ZZZ9.
+                   05  FILLER              PIC X(76) VALUE SPACES.
+               01  WS-REPORT-COLUMN-HDR.
+                   05  FILLER              PIC X(10) VALUE "KEY".
+                   05  FILLER              PIC X(8)  VALUE "X".
+                   05  FILLER              PIC X(8)  VALUE "Y".
+                   05  FILLER              PIC X(8)  VALUE "Z".
+                   05  FILLER              PIC X(90) VALUE SPACES.
+               01  WS-REPORT-DETAIL.
+                   05  RD-KEY              PIC ZZZZZ9.
+                   05  FILLER              PIC X(4)  VALUE SPACES.
+                   05  RD-X                PIC -(7)9.
+                   05  FILLER              PIC X(6)  VALUE SPACES.
+                   05  RD-Y                PIC -(7)9.
+                   05  FILLER              PIC X(6)  VALUE SPACES.
+                   05  RD-Z                PIC -(7)9.
+                   05  FILLER              PIC X(72) VALUE SPACES.
+       LINKAGE SECTION.
+       01  LS-PARM-PARAMETERS.
+           05  LS-PARM-LENGTH              PIC S9(4) COMP.
+           05  LS-PARM-DATA.
+               10  LS-PARM-X               PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+               10  LS-PARM-Y               PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+               10  FILLER                  PIC X(62).
+       PROCEDURE DIVISION USING LS-PARM-PARAMETERS.
+       MAIN-PROCESS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           PERFORM OBTAIN-RUN-PARAMETERS.
+           OPEN OUTPUT ERROR-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           OPEN OUTPUT RECON-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+           IF WS-OVERRIDE-ACTIVE
+               PERFORM PROCESS-OVERRIDE-TRANSACTION
+           ELSE
+               PERFORM READ-CHECKPOINT-RECORD
+               OPEN INPUT TRAN-FILE
+               OPEN INPUT EXPECTED-FILE
+               PERFORM UNTIL WS-EOF
+                   READ TRAN-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRAN-FILE
+               CLOSE EXPECTED-FILE
+           END-IF.
+           CLOSE ERROR-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE RECON-FILE.
+           CLOSE EXTRACT-FILE.
+           GOBACK.
+
+       READ-CHECKPOINT-RECORD.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-LAST-KEY-PROCESSED TO WS-RESTART-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE TX-KEY TO CP-LAST-KEY-PROCESSED.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       OBTAIN-RUN-PARAMETERS.
+           IF LS-PARM-LENGTH = 16
+               MOVE LS-PARM-X TO WS-OVERRIDE-X
+               MOVE LS-PARM-Y TO WS-OVERRIDE-Y
+               SET WS-OVERRIDE-ACTIVE TO TRUE
+           ELSE
+               OPEN INPUT CONTROL-CARD-FILE
+               IF WS-CARD-STATUS = "00"
+                   READ CONTROL-CARD-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CC-OVERRIDE-X NUMERIC
+                              AND CC-OVERRIDE-Y NUMERIC
+                               MOVE CC-OVERRIDE-X TO WS-OVERRIDE-X
+                               MOVE CC-OVERRIDE-Y TO WS-OVERRIDE-Y
+                               SET WS-OVERRIDE-ACTIVE TO TRUE
+                           END-IF
+                   END-READ
+                   CLOSE CONTROL-CARD-FILE
+               END-IF
+           END-IF.
+
+       PROCESS-OVERRIDE-TRANSACTION.
+           MOVE WS-OVERRIDE-X TO X.
+           MOVE WS-OVERRIDE-Y TO Y.
+           ADD X Y GIVING WS-COMPUTED-SUM.
+           COMPUTE Z = WS-COMPUTED-SUM
+               ON SIZE ERROR
+                   PERFORM WRITE-OVERRIDE-SIZE-ERROR
+               NOT ON SIZE ERROR
+                   PERFORM WRITE-OVERRIDE-DETAIL-LINE
+                   PERFORM WRITE-OVERRIDE-EXTRACT-RECORD
+           END-COMPUTE.
+           PERFORM WRITE-OVERRIDE-AUDIT-RECORD.
+
+       WRITE-OVERRIDE-DETAIL-LINE.
+           IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM WRITE-REPORT-HEADING
+           END-IF.
+           MOVE WS-OVERRIDE-KEY TO RD-KEY.
+           MOVE X TO RD-X.
+           MOVE Y TO RD-Y.
+           MOVE Z TO RD-Z.
+           WRITE PRINT-RECORD FROM WS-REPORT-DETAIL.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-OVERRIDE-AUDIT-RECORD.
+           MOVE WS-CURR-DATE TO AU-RUN-DATE.
+           MOVE WS-CURR-TIME TO AU-RUN-TIME.
+           MOVE WS-OVERRIDE-KEY TO AU-KEY.
+           MOVE X TO AU-X.
+           MOVE Y TO AU-Y.
+           MOVE WS-COMPUTED-SUM TO AU-Z.
+           WRITE AUDIT-RECORD.
+
+       WRITE-OVERRIDE-EXTRACT-RECORD.
+           MOVE WS-CURR-DATE TO XR-RUN-DATE.
+           MOVE WS-CURR-TIME TO XR-RUN-TIME.
+           MOVE WS-OVERRIDE-KEY TO XR-KEY.
+           MOVE X TO XR-X.
+           MOVE Y TO XR-Y.
+           MOVE Z TO XR-Z.
+           WRITE EXTRACT-RECORD.
+
+       WRITE-OVERRIDE-SIZE-ERROR.
+           MOVE WS-OVERRIDE-KEY TO EX-KEY.
+           MOVE X TO EX-X.
+           MOVE Y TO EX-Y.
+           MOVE WS-COMPUTED-SUM TO EX-Z.
+           MOVE "SIZE-ERROR" TO EX-REASON-CODE.
+           MOVE "SUM EXCEEDS PIC S9(7) CAPACITY"
+               TO EX-REASON-TEXT.
+           WRITE ERROR-RECORD.
+
+       PROCESS-TRANSACTION.
+           MOVE "N" TO WS-RECON-ELIGIBLE-SW.
+           IF TX-KEY > WS-RESTART-KEY
+               IF TX-X NOT NUMERIC OR TX-Y NOT NUMERIC
+                   PERFORM WRITE-NONNUMERIC-EXCEPTION
+               ELSE
+                   MOVE TX-X TO X
+                   MOVE TX-Y TO Y
+                   ADD X Y GIVING WS-COMPUTED-SUM
+                   COMPUTE Z = WS-COMPUTED-SUM
+                       ON SIZE ERROR
+                           PERFORM WRITE-SIZE-ERROR-RECORD
+                       NOT ON SIZE ERROR
+                           PERFORM WRITE-DETAIL-LINE
+                           PERFORM WRITE-EXTRACT-RECORD
+                           SET WS-RECON-ELIGIBLE TO TRUE
+                   END-COMPUTE
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+               ADD 1 TO WS-CHECKPOINT-COUNT
+               IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT-RECORD
+                   MOVE ZERO TO WS-CHECKPOINT-COUNT
+               END-IF
+           END-IF.
+           PERFORM RECONCILE-CONTROL-TOTAL.
+
+       WRITE-NONNUMERIC-EXCEPTION.
+           MOVE TX-KEY TO EX-KEY.
+           MOVE TX-X TO EX-X.
+           MOVE TX-Y TO EX-Y.
+           MOVE ZERO TO EX-Z.
+           MOVE "NONNUMERIC" TO EX-REASON-CODE.
+           MOVE "X OR Y NOT NUMERIC - RECORD SKIPPED"
+               TO EX-REASON-TEXT.
+           WRITE ERROR-RECORD.
+
+       RECONCILE-CONTROL-TOTAL.
+           IF NOT WS-EXPECTED-EOF
+               READ EXPECTED-FILE
+                   AT END
+                       SET WS-EXPECTED-EOF TO TRUE
+                   NOT AT END
+                       IF WS-RECON-ELIGIBLE
+                           IF ET-KEY NOT = TX-KEY
+                               MOVE "OUT-OF-SEQ" TO RC-REASON-CODE
+                               MOVE "EXPECTED TOTALS OUT OF SEQUENCE"
+                                 TO RC-REASON-TEXT
+                               PERFORM WRITE-RECON-EXCEPTION
+                           ELSE
+                               IF ET-EXPECTED-Z NOT = Z
+                                 MOVE "OUT-OF-BAL" TO RC-REASON-CODE
+                                 MOVE "COMPUTED Z NOT EQUAL EXPECTED"
+                                   TO RC-REASON-TEXT
+                                 PERFORM WRITE-RECON-EXCEPTION
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF.
+
+       WRITE-RECON-EXCEPTION.
+           MOVE TX-KEY TO RC-KEY.
+           MOVE Z TO RC-COMPUTED-Z.
+           MOVE ET-EXPECTED-Z TO RC-EXPECTED-Z.
+           WRITE RECON-RECORD.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM WRITE-REPORT-HEADING
+           END-IF.
+           MOVE TX-KEY TO RD-KEY.
+           MOVE X TO RD-X.
+           MOVE Y TO RD-Y.
+           MOVE Z TO RD-Z.
+           WRITE PRINT-RECORD FROM WS-REPORT-DETAIL.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-REPORT-HEADING.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-CURR-DATE TO RH-RUN-DATE.
+           MOVE WS-PAGE-NO TO RH-PAGE-NO.
+           IF WS-PAGE-NO = 1
+               WRITE PRINT-RECORD FROM WS-REPORT-HEADING
+           ELSE
+               WRITE PRINT-RECORD FROM WS-REPORT-HEADING
+                   AFTER ADVANCING PAGE
+           END-IF.
+           WRITE PRINT-RECORD FROM WS-REPORT-COLUMN-HDR.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-CURR-DATE TO AU-RUN-DATE.
+           MOVE WS-CURR-TIME TO AU-RUN-TIME.
+           MOVE TX-KEY TO AU-KEY.
+           MOVE X TO AU-X.
+           MOVE Y TO AU-Y.
+           MOVE WS-COMPUTED-SUM TO AU-Z.
+           WRITE AUDIT-RECORD.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE WS-CURR-DATE TO XR-RUN-DATE.
+           MOVE WS-CURR-TIME TO XR-RUN-TIME.
+           MOVE TX-KEY TO XR-KEY.
+           MOVE X TO XR-X.
+           MOVE Y TO XR-Y.
+           MOVE Z TO XR-Z.
+           WRITE EXTRACT-RECORD.
+
+       WRITE-SIZE-ERROR-RECORD.
+           MOVE TX-KEY TO EX-KEY.
+           MOVE X TO EX-X.
+           MOVE Y TO EX-Y.
+           MOVE WS-COMPUTED-SUM TO EX-Z.
+           MOVE "SIZE-ERROR" TO EX-REASON-CODE.
+           MOVE "SUM EXCEEDS PIC S9(7) CAPACITY"
+               TO EX-REASON-TEXT.
+           WRITE ERROR-RECORD.
