@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    EXCPREC - EXCEPTION RECORD FOR REJECTED/FLAGGED TRANSACTIONS
+      *****************************************************************
+           05  EX-KEY                      PIC 9(6).
+           05  EX-X                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  EX-Y                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  EX-Z                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  EX-REASON-CODE              PIC X(10).
+           05  EX-REASON-TEXT              PIC X(40).
