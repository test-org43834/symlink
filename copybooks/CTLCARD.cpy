@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    CTLCARD - OPERATOR CONTROL CARD. SUPPLIES AN OVERRIDE X/Y
+      *              PAIR FOR AN AD HOC RUN WHEN NO PARM IS PASSED ON
+      *              THE EXEC STATEMENT.
+      *****************************************************************
+           05  CC-OVERRIDE-X               PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  CC-OVERRIDE-Y               PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  FILLER                      PIC X(64).
