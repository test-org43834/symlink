@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    EXPTREC - EXPECTED CONTROL TOTALS RECORD (KEYED LIKE
+      *              TRANXREC) USED FOR BATCH TOTAL RECONCILIATION
+      *****************************************************************
+           05  ET-KEY                      PIC 9(6).
+           05  ET-EXPECTED-Z               PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  FILLER                      PIC X(66).
