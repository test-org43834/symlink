@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    TRANXREC - DAILY TRANSACTION INPUT RECORD (X/Y PAIR)
+      *****************************************************************
+           05  TX-KEY                      PIC 9(6).
+           05  TX-X                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  TX-Y                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  FILLER                      PIC X(58).
