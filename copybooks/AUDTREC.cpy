@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    AUDTREC - RUN-LEVEL AUDIT LOG RECORD
+      *****************************************************************
+           05  AU-RUN-DATE                 PIC X(8).
+           05  AU-RUN-TIME                 PIC X(6).
+           05  AU-KEY                      PIC 9(6).
+           05  AU-X                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  AU-Y                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  AU-Z                        PIC S9(9)
+                                            SIGN IS LEADING SEPARATE.
