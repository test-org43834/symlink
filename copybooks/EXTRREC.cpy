@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    EXTRREC - DOWNSTREAM EXTRACT/INTERFACE RECORD. PUBLISHES
+      *              EACH COMPUTED RESULT FOR CONSUMING SYSTEMS.
+      *****************************************************************
+           05  XR-RUN-DATE                 PIC X(8).
+           05  XR-RUN-TIME                 PIC X(6).
+           05  XR-KEY                      PIC 9(6).
+           05  XR-X                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  XR-Y                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  XR-Z                        PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
