@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    RECNREC - CONTROL-TOTAL RECONCILIATION EXCEPTION RECORD
+      *****************************************************************
+           05  RC-KEY                      PIC 9(6).
+           05  RC-COMPUTED-Z               PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  RC-EXPECTED-Z               PIC S9(7)
+                                            SIGN IS LEADING SEPARATE.
+           05  RC-REASON-CODE              PIC X(10).
+           05  RC-REASON-TEXT              PIC X(40).
