@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    CHKPTREC - CHECKPOINT/RESTART RECORD. HOLDS THE KEY OF THE
+      *              LAST TRANSACTION SUCCESSFULLY PROCESSED SO A
+      *              RESTARTED RUN CAN SKIP ALREADY-PROCESSED RECORDS.
+      *****************************************************************
+           05  CP-LAST-KEY-PROCESSED       PIC 9(6).
+           05  FILLER                      PIC X(74).
